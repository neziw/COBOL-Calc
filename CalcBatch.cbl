@@ -0,0 +1,267 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCBATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO TRANSIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT OUT-FILE ASSIGN TO CALCOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+    SELECT EXCEPT-FILE ASSIGN TO EXCPRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXCEPT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT BALANCE-FILE ASSIGN TO BALANCE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS BAL-OPERATOR-ID
+        FILE STATUS IS WS-BALANCE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE.
+    COPY CALCTRAN.
+
+FD  OUT-FILE.
+    COPY CALCOUTR.
+
+FD  EXCEPT-FILE.
+01  EXCEPT-RECORD.
+    05 EXCEPT-OPERATOR-ID  PIC X(8).
+    05 FILLER               PIC X(1) VALUE SPACE.
+    05 EXCEPT-NUM1         PIC -(5)9.99.
+    05 FILLER               PIC X(1) VALUE SPACE.
+    05 EXCEPT-NUM2         PIC -(5)9.99.
+    05 FILLER               PIC X(1) VALUE SPACE.
+    05 EXCEPT-CHOICE       PIC X(1).
+    05 FILLER               PIC X(1) VALUE SPACE.
+    05 EXCEPT-REASON       PIC X(30).
+
+FD  AUDIT-FILE.
+    COPY CALCAUDR.
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CHECKPOINT-LAST-RECORD PIC 9(9) COMP-3.
+
+FD  BALANCE-FILE.
+    COPY CALCBAL.
+
+WORKING-STORAGE SECTION.
+01  WS-TRANS-STATUS         PIC X(2).
+01  WS-OUT-STATUS           PIC X(2).
+01  WS-EXCEPT-STATUS        PIC X(2).
+01  WS-AUDIT-STATUS         PIC X(2).
+01  WS-CHECKPOINT-STATUS    PIC X(2).
+01  WS-BALANCE-STATUS       PIC X(2).
+01  WS-EOF-SWITCH           PIC X(1) VALUE 'N'.
+    88 END-OF-TRANS-FILE    VALUE 'Y'.
+01  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+01  WS-CURRENT-DATE-TIME.
+    05 WS-CURRENT-DATE      PIC X(8).
+    05 WS-CURRENT-TIME      PIC X(6).
+
+01  WS-RESTART-SWITCH       PIC X(1) VALUE 'N'.
+    88 RESTART-RUN          VALUE 'Y'.
+01  WS-RESTART-POINT        PIC 9(9) COMP-3 VALUE ZERO.
+01  WS-RECORD-COUNT         PIC 9(9) COMP-3 VALUE ZERO.
+01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1.
+01  WS-EXCEPTION-COUNT      PIC 9(7) COMP-3 VALUE ZERO.
+01  WS-ABORT-SWITCH         PIC X(1) VALUE 'N'.
+    88 ABORT-RUN            VALUE 'Y'.
+
+01  WS-OPERATOR-ID          PIC X(8).
+COPY CALCWORK.
+
+PROCEDURE DIVISION.
+MAIN-PARAGRAPH.
+    PERFORM READ-CHECKPOINT
+    PERFORM OPEN-FILES
+    IF ABORT-RUN
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        PERFORM UNTIL END-OF-TRANS-FILE
+            PERFORM READ-TRANS-RECORD
+            IF NOT END-OF-TRANS-FILE
+                ADD 1 TO WS-RECORD-COUNT
+                IF WS-RECORD-COUNT > WS-RESTART-POINT
+                    CALL 'CALCULATOR' USING WS-NUM1, WS-NUM2, WS-CHOICE,
+                                            WS-RESULT, WS-RETURN-CODE
+                    IF WS-RC-OK
+                        PERFORM WRITE-OUT-RECORD
+                        PERFORM WRITE-AUDIT-RECORD
+                        PERFORM UPDATE-BALANCE
+                    ELSE
+                        PERFORM SET-REJECT-REASON
+                        PERFORM WRITE-EXCEPTION-RECORD
+                    END-IF
+                    IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+                        PERFORM WRITE-CHECKPOINT
+                    END-IF
+                END-IF
+            END-IF
+        END-PERFORM
+        PERFORM WRITE-CHECKPOINT
+        IF WS-EXCEPTION-COUNT > 0
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CHECKPOINT-LAST-RECORD TO WS-RESTART-POINT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+        IF WS-RESTART-POINT > 0
+            MOVE 'Y' TO WS-RESTART-SWITCH
+        END-IF
+    END-IF.
+
+OPEN-FILES.
+    OPEN INPUT TRANS-FILE
+    IF WS-TRANS-STATUS NOT = '00'
+        DISPLAY 'CALCBATCH: UNABLE TO OPEN TRANSIN, STATUS=' WS-TRANS-STATUS
+        MOVE 'Y' TO WS-ABORT-SWITCH
+    END-IF
+    IF NOT ABORT-RUN
+        IF RESTART-RUN
+            OPEN EXTEND OUT-FILE
+            OPEN EXTEND EXCEPT-FILE
+        ELSE
+            OPEN OUTPUT OUT-FILE
+            OPEN OUTPUT EXCEPT-FILE
+        END-IF
+        IF WS-OUT-STATUS NOT = '00'
+            DISPLAY 'CALCBATCH: UNABLE TO OPEN CALCOUT, STATUS=' WS-OUT-STATUS
+            MOVE 'Y' TO WS-ABORT-SWITCH
+        END-IF
+        IF WS-EXCEPT-STATUS NOT = '00'
+            DISPLAY 'CALCBATCH: UNABLE TO OPEN EXCPRPT, STATUS=' WS-EXCEPT-STATUS
+            MOVE 'Y' TO WS-ABORT-SWITCH
+        END-IF
+    END-IF
+    IF NOT ABORT-RUN
+        OPEN EXTEND AUDIT-FILE
+        IF WS-AUDIT-STATUS NOT = '00'
+            DISPLAY 'CALCBATCH: UNABLE TO OPEN AUDITLOG, STATUS=' WS-AUDIT-STATUS
+            MOVE 'Y' TO WS-ABORT-SWITCH
+        END-IF
+    END-IF
+    IF NOT ABORT-RUN
+        PERFORM OPEN-BALANCE-FILE
+        IF WS-BALANCE-STATUS NOT = '00'
+            DISPLAY 'CALCBATCH: UNABLE TO OPEN BALANCE, STATUS='
+                WS-BALANCE-STATUS
+            MOVE 'Y' TO WS-ABORT-SWITCH
+        END-IF
+    END-IF
+    IF NOT ABORT-RUN
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = '00'
+            DISPLAY 'CALCBATCH: UNABLE TO OPEN CHKPOINT, STATUS='
+                WS-CHECKPOINT-STATUS
+            MOVE 'Y' TO WS-ABORT-SWITCH
+        END-IF
+    END-IF.
+
+OPEN-BALANCE-FILE.
+    OPEN I-O BALANCE-FILE
+    IF WS-BALANCE-STATUS = '35'
+        OPEN OUTPUT BALANCE-FILE
+        CLOSE BALANCE-FILE
+        OPEN I-O BALANCE-FILE
+    END-IF.
+
+WRITE-CHECKPOINT.
+    CLOSE CHECKPOINT-FILE
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-RECORD-COUNT TO CHECKPOINT-LAST-RECORD
+    WRITE CHECKPOINT-RECORD.
+
+READ-TRANS-RECORD.
+    READ TRANS-FILE
+        AT END
+            MOVE 'Y' TO WS-EOF-SWITCH
+        NOT AT END
+            MOVE CALC-TRANS-OPERATOR-ID TO WS-OPERATOR-ID
+            MOVE CALC-TRANS-NUM1   TO WS-NUM1
+            MOVE CALC-TRANS-NUM2   TO WS-NUM2
+            MOVE CALC-TRANS-CHOICE TO WS-CHOICE
+    END-READ.
+
+SET-REJECT-REASON.
+    EVALUATE TRUE
+        WHEN WS-RC-INVALID-CHOICE
+            MOVE 'INVALID CHOICE' TO WS-REJECT-REASON
+        WHEN WS-RC-DIVIDE-BY-ZERO
+            MOVE 'DIVIDE BY ZERO' TO WS-REJECT-REASON
+        WHEN WS-RC-OVERFLOW
+            MOVE 'RESULT OVERFLOW' TO WS-REJECT-REASON
+        WHEN OTHER
+            MOVE 'UNKNOWN ERROR' TO WS-REJECT-REASON
+    END-EVALUATE.
+
+WRITE-OUT-RECORD.
+    MOVE WS-OPERATOR-ID TO CALC-OUT-OPERATOR-ID
+    MOVE WS-NUM1   TO CALC-OUT-NUM1
+    MOVE WS-NUM2   TO CALC-OUT-NUM2
+    MOVE WS-CHOICE TO CALC-OUT-CHOICE
+    MOVE WS-RESULT TO CALC-OUT-RESULT
+    WRITE CALC-OUT-RECORD.
+
+WRITE-EXCEPTION-RECORD.
+    MOVE WS-OPERATOR-ID   TO EXCEPT-OPERATOR-ID
+    MOVE WS-NUM1       TO EXCEPT-NUM1
+    MOVE WS-NUM2       TO EXCEPT-NUM2
+    MOVE WS-CHOICE     TO EXCEPT-CHOICE
+    MOVE WS-REJECT-REASON TO EXCEPT-REASON
+    WRITE EXCEPT-RECORD
+    ADD 1 TO WS-EXCEPTION-COUNT.
+
+WRITE-AUDIT-RECORD.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-OPERATOR-ID       TO CALC-AUDIT-OPERATOR-ID
+    MOVE WS-CURRENT-DATE   TO CALC-AUDIT-TIMESTAMP(1:8)
+    MOVE WS-CURRENT-TIME   TO CALC-AUDIT-TIMESTAMP(9:6)
+    MOVE WS-NUM1           TO CALC-AUDIT-NUM1
+    MOVE WS-NUM2           TO CALC-AUDIT-NUM2
+    MOVE WS-CHOICE         TO CALC-AUDIT-CHOICE
+    MOVE WS-RESULT         TO CALC-AUDIT-RESULT
+    WRITE CALC-AUDIT-RECORD.
+
+UPDATE-BALANCE.
+    MOVE WS-OPERATOR-ID TO BAL-OPERATOR-ID
+    READ BALANCE-FILE
+        INVALID KEY
+            MOVE WS-RESULT TO BAL-RUNNING-TOTAL
+            WRITE BALANCE-RECORD
+        NOT INVALID KEY
+            ADD WS-RESULT TO BAL-RUNNING-TOTAL
+            REWRITE BALANCE-RECORD
+    END-READ.
+
+CLOSE-FILES.
+    CLOSE TRANS-FILE
+    CLOSE OUT-FILE
+    CLOSE EXCEPT-FILE
+    CLOSE AUDIT-FILE
+    CLOSE CHECKPOINT-FILE
+    CLOSE BALANCE-FILE.
