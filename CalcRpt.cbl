@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCRPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT REPORT-FILE ASSIGN TO CTLRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+    COPY CALCAUDR.
+
+FD  REPORT-FILE.
+01  REPORT-LINE             PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-AUDIT-STATUS         PIC X(2).
+01  WS-REPORT-STATUS        PIC X(2).
+01  WS-EOF-SWITCH           PIC X(1) VALUE 'N'.
+    88 END-OF-AUDIT-FILE    VALUE 'Y'.
+01  WS-RUN-DATE              PIC X(8).
+
+01  WS-ADD-COUNT            PIC 9(7)       VALUE ZERO.
+01  WS-ADD-TOTAL            PIC S9(9)V99   VALUE ZERO.
+01  WS-SUB-COUNT            PIC 9(7)       VALUE ZERO.
+01  WS-SUB-TOTAL            PIC S9(9)V99   VALUE ZERO.
+01  WS-MUL-COUNT            PIC 9(7)       VALUE ZERO.
+01  WS-MUL-TOTAL            PIC S9(9)V99   VALUE ZERO.
+01  WS-DIV-COUNT            PIC 9(7)       VALUE ZERO.
+01  WS-DIV-TOTAL            PIC S9(9)V99   VALUE ZERO.
+01  WS-GRAND-COUNT          PIC 9(7)       VALUE ZERO.
+01  WS-GRAND-TOTAL          PIC S9(9)V99   VALUE ZERO.
+
+01  WS-HEADING-1.
+    05 FILLER PIC X(80) VALUE
+       "CALCULATOR DAILY CONTROL REPORT".
+01  WS-HEADING-2.
+    05 FILLER PIC X(80) VALUE
+       "OPERATION      COUNT            TOTAL".
+01  WS-DETAIL-LINE.
+    05 WS-DET-OPERATION     PIC X(10).
+    05 WS-DET-COUNT         PIC Z,ZZZ,ZZ9.
+    05 FILLER               PIC X(5)  VALUE SPACES.
+    05 WS-DET-TOTAL         PIC -(9)9.99.
+01  WS-GRAND-LINE.
+    05 FILLER                PIC X(11) VALUE "GRAND TOTAL".
+    05 WS-GRAND-LINE-COUNT   PIC Z,ZZZ,ZZ9.
+    05 FILLER                PIC X(5)  VALUE SPACES.
+    05 WS-GRAND-LINE-TOTAL   PIC -(9)9.99.
+
+PROCEDURE DIVISION.
+MAIN-PARAGRAPH.
+    PERFORM OPEN-FILES
+    PERFORM UNTIL END-OF-AUDIT-FILE
+        PERFORM READ-AUDIT-RECORD
+        IF NOT END-OF-AUDIT-FILE
+            AND CALC-AUDIT-TIMESTAMP(1:8) = WS-RUN-DATE
+            PERFORM ACCUMULATE-TOTALS
+        END-IF
+    END-PERFORM
+    PERFORM WRITE-REPORT
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    OPEN INPUT AUDIT-FILE
+    OPEN OUTPUT REPORT-FILE.
+
+READ-AUDIT-RECORD.
+    READ AUDIT-FILE
+        AT END
+            MOVE 'Y' TO WS-EOF-SWITCH
+    END-READ.
+
+ACCUMULATE-TOTALS.
+    EVALUATE TRUE
+        WHEN CALC-AUDIT-CHOICE = 'A'
+            ADD 1                 TO WS-ADD-COUNT
+            ADD CALC-AUDIT-RESULT TO WS-ADD-TOTAL
+        WHEN CALC-AUDIT-CHOICE = 'S'
+            ADD 1                 TO WS-SUB-COUNT
+            ADD CALC-AUDIT-RESULT TO WS-SUB-TOTAL
+        WHEN CALC-AUDIT-CHOICE = 'M'
+            ADD 1                 TO WS-MUL-COUNT
+            ADD CALC-AUDIT-RESULT TO WS-MUL-TOTAL
+        WHEN CALC-AUDIT-CHOICE = 'D'
+            ADD 1                 TO WS-DIV-COUNT
+            ADD CALC-AUDIT-RESULT TO WS-DIV-TOTAL
+    END-EVALUATE
+    ADD 1            TO WS-GRAND-COUNT
+    ADD CALC-AUDIT-RESULT TO WS-GRAND-TOTAL.
+
+WRITE-REPORT.
+    WRITE REPORT-LINE FROM WS-HEADING-1
+    WRITE REPORT-LINE FROM WS-HEADING-2
+
+    MOVE "ADD"        TO WS-DET-OPERATION
+    MOVE WS-ADD-COUNT TO WS-DET-COUNT
+    MOVE WS-ADD-TOTAL TO WS-DET-TOTAL
+    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+    MOVE "SUBTRACT"   TO WS-DET-OPERATION
+    MOVE WS-SUB-COUNT TO WS-DET-COUNT
+    MOVE WS-SUB-TOTAL TO WS-DET-TOTAL
+    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+    MOVE "MULTIPLY"   TO WS-DET-OPERATION
+    MOVE WS-MUL-COUNT TO WS-DET-COUNT
+    MOVE WS-MUL-TOTAL TO WS-DET-TOTAL
+    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+    MOVE "DIVIDE"     TO WS-DET-OPERATION
+    MOVE WS-DIV-COUNT TO WS-DET-COUNT
+    MOVE WS-DIV-TOTAL TO WS-DET-TOTAL
+    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+    MOVE WS-GRAND-COUNT TO WS-GRAND-LINE-COUNT
+    MOVE WS-GRAND-TOTAL TO WS-GRAND-LINE-TOTAL
+    WRITE REPORT-LINE FROM WS-GRAND-LINE.
+
+CLOSE-FILES.
+    CLOSE AUDIT-FILE
+    CLOSE REPORT-FILE.
