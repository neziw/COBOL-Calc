@@ -0,0 +1,139 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCMENU.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT BALANCE-FILE ASSIGN TO BALANCE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS BAL-OPERATOR-ID
+        FILE STATUS IS WS-BALANCE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+    COPY CALCAUDR.
+
+FD  BALANCE-FILE.
+    COPY CALCBAL.
+
+WORKING-STORAGE SECTION.
+01  WS-AUDIT-STATUS          PIC X(2).
+01  WS-BALANCE-STATUS        PIC X(2).
+01  WS-CURRENT-DATE-TIME.
+    05 WS-CURRENT-DATE       PIC X(8).
+    05 WS-CURRENT-TIME       PIC X(6).
+
+01  WS-ABORT-SWITCH          PIC X(1) VALUE 'N'.
+    88 ABORT-RUN             VALUE 'Y'.
+
+01  WS-OPERATOR-ID           PIC X(8).
+COPY CALCWORK.
+01  WS-DISPLAY-RESULT        PIC -(5)9.99.
+
+01  WS-CONTINUE-SWITCH      PIC X(1) VALUE 'Y'.
+    88 CONTINUE-MENU        VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PARAGRAPH.
+    PERFORM GET-OPERATOR-ID
+    PERFORM OPEN-FILES
+    IF ABORT-RUN
+        DISPLAY "CALCMENU: UNABLE TO OPEN REQUIRED FILES - EXITING"
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        PERFORM UNTIL NOT CONTINUE-MENU
+            PERFORM GET-TRANSACTION
+            CALL 'CALCULATOR' USING WS-NUM1, WS-NUM2, WS-CHOICE,
+                                    WS-RESULT, WS-RETURN-CODE
+            IF WS-RC-OK
+                PERFORM WRITE-AUDIT-RECORD
+                PERFORM UPDATE-BALANCE
+            END-IF
+            PERFORM SHOW-RESULT
+            PERFORM ASK-CONTINUE
+        END-PERFORM
+        PERFORM CLOSE-FILES
+    END-IF
+    STOP RUN.
+
+GET-OPERATOR-ID.
+    DISPLAY "Enter your operator ID: "
+    ACCEPT WS-OPERATOR-ID.
+
+OPEN-FILES.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY 'CALCMENU: UNABLE TO OPEN AUDITLOG, STATUS=' WS-AUDIT-STATUS
+        MOVE 'Y' TO WS-ABORT-SWITCH
+    END-IF
+    PERFORM OPEN-BALANCE-FILE
+    IF WS-BALANCE-STATUS NOT = '00'
+        DISPLAY 'CALCMENU: UNABLE TO OPEN BALANCE, STATUS='
+            WS-BALANCE-STATUS
+        MOVE 'Y' TO WS-ABORT-SWITCH
+    END-IF.
+
+OPEN-BALANCE-FILE.
+    OPEN I-O BALANCE-FILE
+    IF WS-BALANCE-STATUS = '35'
+        OPEN OUTPUT BALANCE-FILE
+        CLOSE BALANCE-FILE
+        OPEN I-O BALANCE-FILE
+    END-IF.
+
+GET-TRANSACTION.
+    DISPLAY "Enter first number: "
+    ACCEPT WS-NUM1
+    DISPLAY "Enter second number: "
+    ACCEPT WS-NUM2
+    DISPLAY "Enter 'A' add, 'S' subtract, 'M' multiply, 'D' divide: "
+    ACCEPT WS-CHOICE.
+
+WRITE-AUDIT-RECORD.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-OPERATOR-ID       TO CALC-AUDIT-OPERATOR-ID
+    MOVE WS-CURRENT-DATE   TO CALC-AUDIT-TIMESTAMP(1:8)
+    MOVE WS-CURRENT-TIME   TO CALC-AUDIT-TIMESTAMP(9:6)
+    MOVE WS-NUM1           TO CALC-AUDIT-NUM1
+    MOVE WS-NUM2           TO CALC-AUDIT-NUM2
+    MOVE WS-CHOICE         TO CALC-AUDIT-CHOICE
+    MOVE WS-RESULT         TO CALC-AUDIT-RESULT
+    WRITE CALC-AUDIT-RECORD.
+
+UPDATE-BALANCE.
+    MOVE WS-OPERATOR-ID TO BAL-OPERATOR-ID
+    READ BALANCE-FILE
+        INVALID KEY
+            MOVE WS-RESULT TO BAL-RUNNING-TOTAL
+            WRITE BALANCE-RECORD
+        NOT INVALID KEY
+            ADD WS-RESULT TO BAL-RUNNING-TOTAL
+            REWRITE BALANCE-RECORD
+    END-READ.
+
+SHOW-RESULT.
+    EVALUATE TRUE
+        WHEN WS-RC-OK
+            MOVE WS-RESULT TO WS-DISPLAY-RESULT
+            DISPLAY "Result: " WS-DISPLAY-RESULT
+        WHEN WS-RC-INVALID-CHOICE
+            DISPLAY "Invalid choice - use A, S, M or D"
+        WHEN WS-RC-DIVIDE-BY-ZERO
+            DISPLAY "Cannot divide by zero"
+        WHEN WS-RC-OVERFLOW
+            DISPLAY "Result overflow"
+    END-EVALUATE.
+
+ASK-CONTINUE.
+    DISPLAY "Another calculation? (Y/N): "
+    ACCEPT WS-CONTINUE-SWITCH.
+
+CLOSE-FILES.
+    CLOSE AUDIT-FILE
+    CLOSE BALANCE-FILE.
