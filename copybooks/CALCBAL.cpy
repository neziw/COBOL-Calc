@@ -0,0 +1,3 @@
+01  BALANCE-RECORD.
+    05 BAL-OPERATOR-ID         PIC X(8).
+    05 BAL-RUNNING-TOTAL       PIC S9(9)V99 COMP-3.
