@@ -0,0 +1,9 @@
+01  WS-NUM1                 PIC S9(5)V99 COMP-3.
+01  WS-NUM2                 PIC S9(5)V99 COMP-3.
+01  WS-RESULT               PIC S9(5)V99 COMP-3.
+01  WS-CHOICE               PIC X(1).
+01  WS-RETURN-CODE          PIC 9(2).
+    88 WS-RC-OK             VALUE 0.
+    88 WS-RC-INVALID-CHOICE VALUE 1.
+    88 WS-RC-DIVIDE-BY-ZERO VALUE 2.
+    88 WS-RC-OVERFLOW       VALUE 3.
