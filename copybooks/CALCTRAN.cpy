@@ -0,0 +1,5 @@
+01  CALC-TRANS-RECORD.
+    05 CALC-TRANS-OPERATOR-ID  PIC X(8).
+    05 CALC-TRANS-NUM1         PIC S9(5)V99 COMP-3.
+    05 CALC-TRANS-NUM2         PIC S9(5)V99 COMP-3.
+    05 CALC-TRANS-CHOICE       PIC X(1).
