@@ -0,0 +1,6 @@
+01  CALC-OUT-RECORD.
+    05 CALC-OUT-OPERATOR-ID    PIC X(8).
+    05 CALC-OUT-NUM1           PIC S9(5)V99 COMP-3.
+    05 CALC-OUT-NUM2           PIC S9(5)V99 COMP-3.
+    05 CALC-OUT-CHOICE         PIC X(1).
+    05 CALC-OUT-RESULT         PIC S9(5)V99 COMP-3.
