@@ -0,0 +1,12 @@
+01  CALC-AUDIT-RECORD.
+    05 CALC-AUDIT-OPERATOR-ID  PIC X(8).
+    05 FILLER                    PIC X(1) VALUE SPACE.
+    05 CALC-AUDIT-TIMESTAMP    PIC X(14).
+    05 FILLER                    PIC X(1) VALUE SPACE.
+    05 CALC-AUDIT-NUM1         PIC S9(5)V99 COMP-3.
+    05 FILLER                    PIC X(1) VALUE SPACE.
+    05 CALC-AUDIT-NUM2         PIC S9(5)V99 COMP-3.
+    05 FILLER                    PIC X(1) VALUE SPACE.
+    05 CALC-AUDIT-CHOICE       PIC X(1).
+    05 FILLER                    PIC X(1) VALUE SPACE.
+    05 CALC-AUDIT-RESULT       PIC S9(5)V99 COMP-3.
