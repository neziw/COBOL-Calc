@@ -2,24 +2,53 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. CALCULATOR.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(5).
-01 NUM2 PIC 9(5).
-01 RESULT PIC 9(5).
+LINKAGE SECTION.
+COPY CALCWORK
+    REPLACING ==WS-NUM1==               BY ==LS-NUM1==
+              ==WS-NUM2==               BY ==LS-NUM2==
+              ==WS-RESULT==             BY ==LS-RESULT==
+              ==WS-CHOICE==             BY ==LS-CHOICE==
+              ==WS-RETURN-CODE==        BY ==LS-RETURN-CODE==
+              ==WS-RC-OK==              BY ==LS-RC-OK==
+              ==WS-RC-INVALID-CHOICE==  BY ==LS-RC-INVALID-CHOICE==
+              ==WS-RC-DIVIDE-BY-ZERO==  BY ==LS-RC-DIVIDE-BY-ZERO==
+              ==WS-RC-OVERFLOW==        BY ==LS-RC-OVERFLOW==.
 
-PROCEDURE DIVISION.
-    DISPLAY "Enter first number: ".
-    ACCEPT NUM1.
-    DISPLAY "Enter second number: ".
-    ACCEPT NUM2.
-    DISPLAY "Enter 'A' to add or 'S' to subtract: ".
-    ACCEPT CHOICE.
-
-    IF CHOICE = 'A'
-        COMPUTE RESULT = NUM1 + NUM2
-    ELSE IF CHOICE = 'S'
-        COMPUTE RESULT = NUM1 - NUM2
+PROCEDURE DIVISION USING LS-NUM1, LS-NUM2, LS-CHOICE,
+                         LS-RESULT, LS-RETURN-CODE.
+MAIN-PARAGRAPH.
+    SET LS-RC-OK TO TRUE
+    IF LS-CHOICE NOT = 'A' AND LS-CHOICE NOT = 'S'
+       AND LS-CHOICE NOT = 'M' AND LS-CHOICE NOT = 'D'
+        SET LS-RC-INVALID-CHOICE TO TRUE
+    ELSE
+        PERFORM COMPUTE-RESULT
     END-IF
+    GOBACK.
 
-    DISPLAY "Result: ", RESULT.
-    STOP RUN.
+COMPUTE-RESULT.
+    IF LS-CHOICE = 'A'
+        COMPUTE LS-RESULT = LS-NUM1 + LS-NUM2
+            ON SIZE ERROR
+                SET LS-RC-OVERFLOW TO TRUE
+        END-COMPUTE
+    ELSE IF LS-CHOICE = 'S'
+        COMPUTE LS-RESULT = LS-NUM1 - LS-NUM2
+            ON SIZE ERROR
+                SET LS-RC-OVERFLOW TO TRUE
+        END-COMPUTE
+    ELSE IF LS-CHOICE = 'M'
+        COMPUTE LS-RESULT = LS-NUM1 * LS-NUM2
+            ON SIZE ERROR
+                SET LS-RC-OVERFLOW TO TRUE
+        END-COMPUTE
+    ELSE IF LS-CHOICE = 'D'
+        IF LS-NUM2 = 0
+            SET LS-RC-DIVIDE-BY-ZERO TO TRUE
+        ELSE
+            COMPUTE LS-RESULT = LS-NUM1 / LS-NUM2
+                ON SIZE ERROR
+                    SET LS-RC-OVERFLOW TO TRUE
+            END-COMPUTE
+        END-IF
+    END-IF.
