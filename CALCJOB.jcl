@@ -0,0 +1,62 @@
+//CALCJOB  JOB (ACCTNO),'DAILY CALC RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*  NIGHTLY BATCH CYCLE - CALCULATOR TRANSACTION PROCESSING
+//*  STEP010 RUNS THE CALCBATCH DRIVER AGAINST THE DAY'S
+//*  TRANSACTION FILE; CALCBATCH CALLS THE CALCULATOR SUBPROGRAM
+//*  FOR EACH CALCULATION.  STEP020 RUNS THE CONTROL REPORT OFF
+//*  THE AUDIT LOG THAT STEP010 PRODUCES, AND IS SKIPPED IF
+//*  STEP010 FAILED WITH A CONDITION CODE WORSE THAN A WARNING.
+//*  CALCBATCH SETS RETURN-CODE 16 IF A REQUIRED FILE CANNOT BE
+//*  OPENED, 4 IF ANY TRANSACTION WAS REJECTED TO EXCPRPT, ELSE 0.
+//*
+//STEP010  EXEC PGM=CALCBATCH
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.CALC.TRANIN,DISP=SHR
+//*
+//*  CALCOUT AND EXCPRPT ARE KEPT (DISP=MOD,CATLG,CATLG) RATHER
+//*  THAN DELETED ON ABEND, BECAUSE A RESTARTED RUN REOPENS BOTH
+//*  WITH OPEN EXTEND AND NEEDS THE PRIOR RUN'S RECORDS STILL ON
+//*  THE DATASET.  EXCPRPT MUST BE A CATALOGED DSN RATHER THAN
+//*  SYSOUT FOR THE SAME REASON - A SYSOUT DD GETS A BRAND NEW
+//*  SPOOL DATASET EVERY STEP EXECUTION AND CANNOT BE EXTENDED.
+//*
+//CALCOUT  DD DSN=PROD.CALC.CALCOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=2100)
+//EXCPRPT  DD DSN=PROD.CALC.EXCPRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=6100)
+//AUDITLOG DD DSN=PROD.CALC.AUDITLOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//CHKPOINT DD DSN=PROD.CALC.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=5,BLKSIZE=500)
+//*
+//*  BALANCE IS A VSAM KSDS CARRYING EACH OPERATOR'S RUNNING
+//*  TOTAL ACROSS NIGHTLY RUNS.  IT IS DEFINED ONCE VIA IDCAMS
+//*  DEFINE CLUSTER OUTSIDE OF THIS JOB STREAM, NOT ALLOCATED
+//*  NEW/DELETE HERE, SINCE IT MUST SURVIVE EVERY RUN.
+//*
+//BALANCE  DD DSN=PROD.CALC.BALANCE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*  CHKPOINT IS DISP=(MOD,CATLG,CATLG), NOT NEW, SO THE SAME JCL
+//*  RUNS NIGHT AFTER NIGHT WITHOUT HAND-EDITING: NIGHT 1 ALLOCATES
+//*  AND CATALOGS PROD.CALC.CHKPOINT, EVERY SUBSEQUENT NORMAL RUN
+//*  REUSES IT (CALCBATCH'S OWN OPEN OUTPUT CHECKPOINT-FILE TRUNCATES
+//*  AND REWRITES THE SINGLE RECORD EACH RUN).  TO RESTART STEP010
+//*  FROM THE LAST CHECKPOINT AFTER A MID-RUN ABEND, RESUBMIT WITH
+//*  CHKPOINT DD POINTING AT THE EXISTING PROD.CALC.CHKPOINT DATASET
+//*  AS DISP=SHR INSTEAD OF THE MOD/CATLG ABOVE - CALCBATCH READS IT
+//*  AND SKIPS ALREADY-PROCESSED RECORDS.  CALCOUT, EXCPRPT AND
+//*  AUDITLOG ARE RESUBMITTED UNCHANGED (DISP=MOD/SHR) SINCE
+//*  CALCBATCH EXTENDS THEM.
+//*
+//STEP020  EXEC PGM=CALCRPT,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.CALC.AUDITLOG,DISP=SHR
+//CTLRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
